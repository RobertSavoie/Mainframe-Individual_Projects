@@ -9,16 +9,57 @@
       *
        file-control.
       *
-      *input-file declaration
+      *input-file declaration - dataset name comes from ws-input-dsn
+      *so it can be overridden at run time (see 050-get-parameters)
       *
            select input-file
-               assign to "../../../data/A2-ItemList.dat"
+               assign to dynamic ws-input-dsn
                organization is line sequential.
-      *        
-      *output-file declaration
+      *
+      *output-file declaration - dataset name comes from
+      *ws-output-dsn so it can be overridden at run time
       *
            select output-file
-               assign to "../../../data/A2-ItemList.out"
+               assign to dynamic ws-output-dsn
+               organization is line sequential.
+      *
+      *exception-file declaration - bad product class / bad
+      *quantity or price records get routed here instead of
+      *output-file
+      *
+           select exception-file
+               assign to "../../../data/A2-ItemList.exc"
+               organization is line sequential.
+      *
+      *checkpoint-file declaration - restart marker, rewritten
+      *periodically during 100-process-file
+      *
+           select checkpoint-file
+               assign to "../../../data/A2-ItemList.ckp"
+               organization is line sequential
+               file status is ws-ckp-status.
+      *
+      *csv-file declaration - comma-delimited extract written in
+      *parallel with output-file for spreadsheet/bi loading
+      *
+           select csv-file
+               assign to "../../../data/A2-ItemList.csv"
+               organization is line sequential.
+      *
+      *topitems-file declaration - work file collecting one record
+      *per valid detail line for 970-sort-top-items to sort; the
+      *sorted result is re-read from sorted-topitems-file for the
+      *top-items-by-class report section
+      *
+           select topitems-file
+               assign to "../../../data/A2-ItemList.wrk"
+               organization is line sequential.
+      *
+           select sort-topitems-file
+               assign to "../../../data/A2-ItemList.srt".
+      *
+           select sorted-topitems-file
+               assign to "../../../data/A2-ItemList.srt2"
                organization is line sequential.
       *
        data division.
@@ -31,6 +72,7 @@
        01 input-line.
            05 il-item-number           pic 9(4).
            05 il-product-class         pic x.
+               88 il-valid-class       value "A" "B" "D" "F".
            05 il-desc                  pic x(13).
            05 il-qty                   pic 999.
            05 il-price-per-unit        pic 9(4)v99.
@@ -40,6 +82,108 @@
            record contains 172 characters.
       *
        01 output-line                  pic x(172) value spaces.
+      *
+       fd exception-file
+           data record is exception-line
+           record contains 60 characters.
+      *
+       01 exception-line.
+           05 el-item-number           pic 9(4).
+           05 el-product-class         pic x.
+           05 el-desc                  pic x(13).
+           05 el-qty                   pic 999.
+           05 el-price-per-unit        pic 9(4)v99.
+           05 filler                   pic x(3) value spaces.
+           05 el-reason                pic x(30).
+      *
+      *checkpoint-line carries both the restart position (how many
+      *input records to skip) and a snapshot of every running total
+      *accumulated so far, so a resumed run picks the control totals
+      *and discount analysis back up instead of restarting them at
+      *zero for whatever the resumed run alone processes
+      *
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 170 characters.
+      *
+       01 checkpoint-line.
+           05 ckp-position              pic 9(6).
+           05 ckp-record-count          pic 9(6).
+           05 ckp-reject-count          pic 9(6).
+           05 ckp-total-qty             pic 9(9).
+           05 ckp-total-ext-price       pic 9(11)v99.
+           05 ckp-total-discount        pic 9(11)v99.
+           05 ckp-total-net-price       pic 9(11)v99.
+           05 ckp-da-a-discount         pic 9(11)v99.
+           05 ckp-da-a-ext-price        pic 9(11)v99.
+           05 ckp-da-b-discount         pic 9(11)v99.
+           05 ckp-da-b-ext-price        pic 9(11)v99.
+           05 ckp-da-d-discount         pic 9(11)v99.
+           05 ckp-da-d-ext-price        pic 9(11)v99.
+           05 ckp-da-f-discount         pic 9(11)v99.
+           05 ckp-da-f-ext-price        pic 9(11)v99.
+      *
+       fd csv-file
+           data record is csv-line
+           record contains 120 characters.
+      *
+       01 csv-line                     pic x(120) value spaces.
+      *
+      *topitems-file / sort-topitems-file / sorted-topitems-file all
+      *share the same field layout so a raw record written to
+      *topitems-file lines up byte-for-byte with the sort keys in
+      *ts-record and with so-record on the way back out
+      *
+      *ti-trans-percent/ts-.../so- carry the transportation rate
+      *itself (e.g. 1.65), not a dollar amount - matches what is now
+      *printed under the "Transportation %" heading in ws-general
+      *
+       fd topitems-file
+           data record is ti-record
+           record contains 66 characters.
+      *
+       01 ti-record.
+           05 ti-product-class         pic x.
+           05 ti-ext-price              pic 9(7)v99.
+           05 ti-item-number           pic 9(4).
+           05 ti-desc                  pic x(13).
+           05 ti-qty                   pic 999.
+           05 ti-price-per-unit        pic 9(4)v99.
+           05 ti-discount              pic 9(7)v99.
+           05 ti-net-price             pic 9(7)v99.
+           05 ti-trans-percent         pic 9v99.
+           05 ti-trans-charge          pic 9(7)v99.
+      *
+       sd sort-topitems-file
+           data record is ts-record.
+      *
+       01 ts-record.
+           05 ts-product-class         pic x.
+           05 ts-ext-price              pic 9(7)v99.
+           05 ts-item-number           pic 9(4).
+           05 ts-desc                  pic x(13).
+           05 ts-qty                   pic 999.
+           05 ts-price-per-unit        pic 9(4)v99.
+           05 ts-discount              pic 9(7)v99.
+           05 ts-net-price             pic 9(7)v99.
+           05 ts-trans-percent         pic 9v99.
+           05 ts-trans-charge          pic 9(7)v99.
+      *
+       fd sorted-topitems-file
+           data record is so-record
+           record contains 66 characters.
+      *
+       01 so-record.
+           05 so-product-class         pic x.
+           05 so-ext-price              pic 9(7)v99.
+           05 so-item-number           pic 9(4).
+           05 so-desc                  pic x(13).
+           05 so-qty                   pic 999.
+           05 so-price-per-unit        pic 9(4)v99.
+           05 so-discount              pic 9(7)v99.
+           05 so-net-price             pic 9(7)v99.
+           05 so-trans-percent         pic 9v99.
+           05 so-trans-charge          pic 9(7)v99.
       *
        working-storage section.
       *
@@ -48,9 +192,32 @@
            05 ws-eof-yes               pic x value "y".
            05 ws-eof-no                pic x value "n".
            05 ws-eof-other             pic x value "x".
+      *
+      *dataset names - defaulted here, overridden from a sysin
+      *parameter card in 050-get-parameters if one is supplied
+      *
+       01 ws-dataset-names.
+           05 ws-input-dsn             pic x(60) value
+                  "../../../data/A2-ItemList.dat".
+           05 ws-output-dsn            pic x(60) value
+                  "../../../data/A2-ItemList.out".
+      *
+       01 ws-parm-card.
+           05 ws-parm-input-dsn        pic x(60).
+           05 ws-parm-output-dsn       pic x(60).
+      *
+      *restart/checkpoint controls
+      *
+       01 ws-restart-flags.
+           05 ws-checkpoint-count      pic 9(6) value zero.
+           05 ws-checkpoint-tally      pic 9(6) value zero.
+           05 ws-checkpoint-interval   pic 9(6) value 1000.
+           05 ws-restart-count         pic 9(6) value zero.
+           05 ws-skip-counter          pic 9(6) value zero.
+           05 ws-ckp-status            pic xx value spaces.
       *
        01 ws-name.
-           05 filler                   pic x(161).
+           05 filler                   pic x(161) value spaces.
            05 filler                   pic x(14) value "ROB SAVOIE, A2".
       *
        01 ws-heading.
@@ -89,53 +256,329 @@
            05 filler                   pic x(5) value spaces.
            05 ws-ext-price             pic z,zzz,zz9.99.
            05 filler                   pic x(5) value spaces.
-           05 ws-discount              pic 9(15).
+           05 ws-discount              pic z,zzz,zz9.99.
            05 filler                   pic x(5) value spaces.
-           05 ws-net-price             pic 9(9).
+           05 ws-net-price             pic z,zzz,zz9.99.
            05 filler                   pic x(12) value spaces.
            05 ws-product-class         pic x(13).
-           05 filler                   pic x(2) value spaces.
-           05 ws-trans-percent         pic 9(16).
-           05 filler                   pic x(5) value spaces.
-           05 ws--trans-charge         pic 9(18).
+           05 filler                   pic x value spaces.
+      *
+      *the rate itself (e.g. 1.65), not a fluctuating dollar amount -
+      *the surcharge that rate produces is folded into the
+      *Transportation Charge column instead of being shown here
+      *
+      *the fillers on either side of these last two fields are sized
+      *to land them back under ws-head-nine/ws-head-ten now that
+      *repicturing to a 2-decimal edited mask (see req 000/002)
+      *narrowed them well below their old unedited widths
+      *
+           05 ws-trans-percent         pic 9.99.
+           05 filler                   pic x(15) value spaces.
+           05 ws--trans-charge         pic z,zzz,zz9.99.
       *
        01 ws-summary.
-           05 filler                   pic xxx value spaces.
+           05 filler                   pic x(14) value "Record Count:".
+           05 ws-sum-record-count      pic 9(6) value zero.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(14) value "Reject Count:".
+           05 ws-sum-reject-count      pic 9(6) value zero.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(10) value "Total Qty:".
+           05 ws-sum-total-qty         pic 9(9) value zero.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(11) value "Ext Price:".
+           05 ws-sum-total-ext-price   pic 9(11)v99 value zero.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(10) value "Discount:".
+           05 ws-sum-total-discount    pic 9(11)v99 value zero.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(15) value "Total Net Pr:".
+           05 ws-sum-total-net-price   pic 9(11)v99 value zero.
+      *
+       01 ws-summary-heading.
+           05 filler                   pic x(39) value
+                  "*** END OF REPORT - CONTROL TOTALS ***".
+      *
+       01 ws-edit-flags.
+           05 ws-record-status         pic x value "Y".
+               88 ws-record-valid      value "Y".
+               88 ws-record-invalid    value "N".
+           05 ws-reject-reason         pic x(30) value spaces.
       *
        01 ws-discount-analysis.
-           05 filler                   pic xxx value spaces.
+           05 ws-da-class              pic x value spaces.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(9) value "Discount:".
+           05 ws-da-discount           pic 9(11)v99 value zero.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(10) value "Ext Price:".
+           05 ws-da-ext-price          pic 9(11)v99 value zero.
+      *
+      *per-class discount analysis accumulators
+      *
+       01 ws-da-totals.
+           05 ws-da-a-discount         pic 9(11)v99 value zero.
+           05 ws-da-a-ext-price        pic 9(11)v99 value zero.
+           05 ws-da-b-discount         pic 9(11)v99 value zero.
+           05 ws-da-b-ext-price        pic 9(11)v99 value zero.
+           05 ws-da-d-discount         pic 9(11)v99 value zero.
+           05 ws-da-d-ext-price        pic 9(11)v99 value zero.
+           05 ws-da-f-discount         pic 9(11)v99 value zero.
+           05 ws-da-f-ext-price        pic 9(11)v99 value zero.
+      *
+       01 ws-da-heading.
+           05 filler                   pic x(36) value
+                  "*** DISCOUNT ANALYSIS BY CLASS ***".
+      *
+      *control-break tracking for 990-write-top-items
+      *
+       01 ws-ti-flags.
+           05 ws-ti-eof-flag           pic x value "n".
+           05 ws-ti-current-class      pic x value spaces.
+      *
+       01 ws-top-items-heading.
+           05 filler                   pic x(46) value
+                  "*** TOP ITEMS BY CLASS - DESC EXT PRICE ***".
+      *
+       01 ws-top-items-subtotal.
+           05 filler                   pic x(19) value
+                  "  ** CLASS SUBTOTAL".
+           05 ws-ti-sub-class          pic x value spaces.
+           05 filler                   pic x(5) value "  |  ".
+           05 filler                   pic x(10) value "Ext Price:".
+           05 ws-ti-sub-ext-price      pic 9(11)v99 value zero.
+      *
+      *raw (unedited) fields used for arithmetic - the matching
+      *columns in ws-general are numeric-edited (so a decimal point
+      *actually shows on the report) and cannot be used as compute/
+      *add operands once moved
+      *
+       01 ws-calc-fields.
+           05 ws-calc-ext-price        pic 9(7)v99.
+           05 ws-calc-discount         pic 9(7)v99.
+           05 ws-calc-net-price        pic 9(7)v99.
+           05 ws-calc-trans-surcharge  pic 9(7)v99.
+           05 ws-calc-trans-charge     pic 9(7)v99.
+      *
+      *comma-scrubbed copy of il-desc for the csv extract - a comma
+      *embedded in the description would otherwise shift every csv
+      *column after it
+      *
+      *the money/rate columns below are edited with a real decimal
+      *point (and no thousands comma) purely for the csv extract -
+      *stringing the raw v99 working fields directly would carry the
+      *implied decimal point along with no digit to mark it, e.g.
+      *1234.56 would land in the csv as 123456
+      *
+       01 ws-csv-fields.
+           05 ws-csv-desc              pic x(13).
+           05 ws-csv-price-per-unit    pic 9(4).99.
+           05 ws-csv-ext-price         pic 9(7).99.
+           05 ws-csv-discount          pic 9(7).99.
+           05 ws-csv-net-price         pic 9(7).99.
+           05 ws-csv-trans-percent     pic 9.99.
+           05 ws-csv-trans-charge      pic 9(7).99.
       *
        01 ws-cnsts.
-           05 ws-discount-a            pic 9.999 value 1.125.
-           05 ws-discount-d            pic 9.99 value 1.85.
-           05 ws-discount-f            pic 9.99 value 1.45.
-           05 ws-trans-percent         pic 9.99 value 1.65.
+           05 ws-discount-a            pic 9v999 value 1.125.
+           05 ws-discount-d            pic 9v99 value 1.85.
+           05 ws-discount-f            pic 9v99 value 1.45.
+           05 ws-trans-percent         pic 9v99 value 1.65.
            05 ws-trans-cost            pic 99 value 45.
            05 ws-class-A               pic x value "A".
            05 ws-class-B               pic x value "B".
+           05 ws-class-D               pic x value "D".
            05 ws-class-F               pic x value "F".
       *
        procedure division.
       *
        000-main.
+      *
+           perform 050-get-parameters.
+           perform 060-check-restart.
       *
            open input input-file.
-           open output output-file.
+           perform 065-open-report-files.
       *
-           write output-line from ws-name.
-           write output-line from ws-heading
-               before advancing 3 lines.
+           perform 070-skip-to-restart-point.
       *
            read input-file
                at end
                    move ws-eof-yes to ws-eof-flag.
       *
            perform 100-process-file
-               until ws-eof-flag equals ws-eof-yes.
+               until ws-eof-flag = ws-eof-yes.
+      *
+           close topitems-file.
+      *
+           perform 900-write-summary.
+           perform 950-write-discount-analysis.
+           perform 970-sort-top-items.
+           perform 990-write-top-items.
+           perform 860-clear-checkpoint.
+      *
+      *close every file this run opened rather than leaving the
+      *rest for an implicit close at goback
+      *
+           close input-file.
+           close output-file.
+           close exception-file.
+           close csv-file.
       *
            goback.
+      *
+       050-get-parameters.
+      *
+      *an optional sysin parameter card overrides the default
+      *input/output dataset names - a blank field on the card
+      *keeps the built-in default
+      *
+           move spaces to ws-parm-card.
+           accept ws-parm-card from sysin.
+      *
+           if ws-parm-input-dsn not = spaces
+               move ws-parm-input-dsn to ws-input-dsn
+           end-if.
+      *
+           if ws-parm-output-dsn not = spaces
+               move ws-parm-output-dsn to ws-output-dsn
+           end-if.
+      *
+       060-check-restart.
+      *
+      *a checkpoint marker left over from a prior abended run tells
+      *us how many input records were already processed, and carries
+      *the running totals as of that checkpoint - a fresh run has no
+      *checkpoint dataset and starts everything at zero
+      *
+           move zero to ws-restart-count.
+      *
+           open input checkpoint-file.
+      *
+           if ws-ckp-status = "00"
+               read checkpoint-file
+                   at end
+                       move zero to ws-restart-count
+                   not at end
+                       perform 062-restore-checkpoint-totals
+               end-read
+               close checkpoint-file
+           end-if.
+      *
+       062-restore-checkpoint-totals.
+      *
+      *carry the prior run's position and running totals forward so
+      *the resumed run's end-of-report sections reflect the whole
+      *file, not just the records this run alone processes
+      *
+           move ckp-position          to ws-restart-count.
+           move ckp-record-count      to ws-sum-record-count.
+           move ckp-reject-count      to ws-sum-reject-count.
+           move ckp-total-qty         to ws-sum-total-qty.
+           move ckp-total-ext-price   to ws-sum-total-ext-price.
+           move ckp-total-discount    to ws-sum-total-discount.
+           move ckp-total-net-price   to ws-sum-total-net-price.
+           move ckp-da-a-discount     to ws-da-a-discount.
+           move ckp-da-a-ext-price    to ws-da-a-ext-price.
+           move ckp-da-b-discount     to ws-da-b-discount.
+           move ckp-da-b-ext-price    to ws-da-b-ext-price.
+           move ckp-da-d-discount     to ws-da-d-discount.
+           move ckp-da-d-ext-price    to ws-da-d-ext-price.
+           move ckp-da-f-discount     to ws-da-f-discount.
+           move ckp-da-f-ext-price    to ws-da-f-ext-price.
+      *
+       065-open-report-files.
+      *
+      *a fresh run (no restart position) truncates the report/csv/
+      *exception/work files with a plain OUTPUT open and starts the
+      *report with its banner and column headings; a resumed run
+      *opens them EXTEND so the detail lines already written by the
+      *run being resumed are preserved instead of wiped out
+      *
+           if ws-restart-count > zero
+               open extend output-file
+               open extend exception-file
+               open extend csv-file
+               open extend topitems-file
+           else
+               open output output-file
+               open output exception-file
+               open output csv-file
+               open output topitems-file
+               write output-line from ws-name
+               write output-line from ws-heading
+                   before advancing 3 lines
+           end-if.
+      *
+       070-skip-to-restart-point.
+      *
+      *re-read (without reprocessing) the records already handled
+      *by the run this one is resuming
+      *
+           move zero to ws-skip-counter.
+      *
+           perform 075-skip-input-record
+               until ws-skip-counter >= ws-restart-count
+                  or ws-eof-flag = ws-eof-yes.
+      *
+       075-skip-input-record.
+      *
+           read input-file
+               at end
+                   move ws-eof-yes to ws-eof-flag.
+      *
+           add 1 to ws-skip-counter.
+           add 1 to ws-checkpoint-count.
       *
        100-process-file.
+      *
+           perform 150-edit-record.
+      *
+           if ws-record-valid
+               perform 200-calc-and-write-detail
+           else
+               perform 800-write-exception
+           end-if.
+      *
+      *count this record toward the next checkpoint
+      *
+           add 1 to ws-checkpoint-count.
+           add 1 to ws-checkpoint-tally.
+      *
+           if ws-checkpoint-tally >= ws-checkpoint-interval
+               perform 850-write-checkpoint
+               move zero to ws-checkpoint-tally
+           end-if.
+      *
+      *read next record from input-file
+      *
+           read input-file
+               at end
+                   move ws-eof-yes to ws-eof-flag.
+      *
+       150-edit-record.
+      *
+      *validate the product class code against the known set and
+      *the quantity / price fields coming off the input record
+      *
+           set ws-record-valid to true.
+           move spaces to ws-reject-reason.
+      *
+           if not il-valid-class
+               set ws-record-invalid to true
+               move "INVALID PRODUCT CLASS" to ws-reject-reason
+           else if il-qty is not numeric
+                   or il-qty = zero
+               set ws-record-invalid to true
+               move "INVALID QUANTITY" to ws-reject-reason
+           else if il-price-per-unit is not numeric
+                   or il-price-per-unit = zero
+               set ws-record-invalid to true
+               move "INVALID PRICE PER UNIT" to ws-reject-reason
+           end-if.
+      *
+       200-calc-and-write-detail.
       *
       *clear output buffer
       *
@@ -154,17 +597,302 @@
       *
            multiply il-qty
                  by il-price-per-unit
-             giving ws-ext-price.
+             giving ws-calc-ext-price.
+           move ws-calc-ext-price to ws-ext-price.
+      *
+      *discount amount - rate keyed off product class. the wS-cnsts
+      *factors are expressed as "1 + the discount rate" (e.g. 1.125
+      *is a 12.5% discount), so the rate applied against extended
+      *price is the factor less 1 - a discount can never exceed the
+      *extended price it is taken against
+      *
+           evaluate il-product-class
+               when ws-class-A
+                   compute ws-calc-discount rounded =
+                       ws-calc-ext-price * (ws-discount-a - 1)
+                   add ws-calc-discount to ws-da-a-discount
+                   add ws-calc-ext-price to ws-da-a-ext-price
+               when ws-class-B
+                   move zero to ws-calc-discount
+                   add ws-calc-ext-price to ws-da-b-ext-price
+               when ws-class-D
+                   compute ws-calc-discount rounded =
+                       ws-calc-ext-price * (ws-discount-d - 1)
+                   add ws-calc-discount to ws-da-d-discount
+                   add ws-calc-ext-price to ws-da-d-ext-price
+               when ws-class-F
+                   compute ws-calc-discount rounded =
+                       ws-calc-ext-price * (ws-discount-f - 1)
+                   add ws-calc-discount to ws-da-f-discount
+                   add ws-calc-ext-price to ws-da-f-ext-price
+               when other
+                   move zero to ws-calc-discount
+           end-evaluate.
+           move ws-calc-discount to ws-discount.
+      *
+      *net price - extended price less discount amount
+      *
+           compute ws-calc-net-price rounded =
+               ws-calc-ext-price - ws-calc-discount.
+           move ws-calc-net-price to ws-net-price.
+      *
+      *transportation % - the flat freight rate itself is what
+      *prints under the "Transportation %" heading; the dollar
+      *surcharge it produces feeds into transportation charge along
+      *with a flat per-unit cost, same as before
+      *
+           move ws-trans-percent of ws-cnsts
+               to ws-trans-percent of ws-general.
+           compute ws-calc-trans-surcharge rounded =
+               ws-calc-ext-price * ws-trans-percent of ws-cnsts / 100.
+           compute ws-calc-trans-charge rounded =
+               ws-calc-trans-surcharge + (il-qty * ws-trans-cost).
+           move ws-calc-trans-charge to ws--trans-charge.
       *
       *write detail output
       *
            write output-line from ws-general
                before advancing 2 lines.
       *
-      *read next record from input-file
+      *write the matching comma-delimited csv extract record - the
+      *money/rate columns are moved through a decimal-point-edited
+      *field first (see ws-csv-fields) since stringing the raw v99
+      *working fields directly would string the implied decimal
+      *point's digits with no punctuation to mark where it falls, and
+      *the description is scrubbed of any embedded comma so it can't
+      *shift every csv column after it
+      *
+           move il-desc to ws-csv-desc.
+           inspect ws-csv-desc replacing all "," by space.
+      *
+           move il-price-per-unit           to ws-csv-price-per-unit.
+           move ws-calc-ext-price           to ws-csv-ext-price.
+           move ws-calc-discount            to ws-csv-discount.
+           move ws-calc-net-price           to ws-csv-net-price.
+           move ws-trans-percent of ws-cnsts to ws-csv-trans-percent.
+           move ws-calc-trans-charge        to ws-csv-trans-charge.
+      *
+           move spaces to csv-line.
+           string il-item-number         delimited by size
+                  ","                    delimited by size
+                  ws-csv-desc            delimited by size
+                  ","                    delimited by size
+                  il-qty                 delimited by size
+                  ","                    delimited by size
+                  ws-csv-price-per-unit  delimited by size
+                  ","                    delimited by size
+                  ws-csv-ext-price       delimited by size
+                  ","                    delimited by size
+                  ws-csv-discount        delimited by size
+                  ","                    delimited by size
+                  ws-csv-net-price       delimited by size
+                  ","                    delimited by size
+                  il-product-class       delimited by size
+                  ","                    delimited by size
+                  ws-csv-trans-percent   delimited by size
+                  ","                    delimited by size
+                  ws-csv-trans-charge    delimited by size
+             into csv-line
+           end-string.
+      *
+           write csv-line.
+      *
+      *write the matching work record picked up later by
+      *970-sort-top-items for the top-items-by-class report section
+      *
+           move il-product-class   to ti-product-class.
+           move ws-calc-ext-price  to ti-ext-price.
+           move il-item-number     to ti-item-number.
+           move il-desc            to ti-desc.
+           move il-qty             to ti-qty.
+           move il-price-per-unit  to ti-price-per-unit.
+           move ws-calc-discount   to ti-discount.
+           move ws-calc-net-price  to ti-net-price.
+           move ws-trans-percent of ws-cnsts to ti-trans-percent.
+           move ws-calc-trans-charge to ti-trans-charge.
+      *
+           write ti-record.
+      *
+      *accumulate control totals
+      *
+           add 1                 to ws-sum-record-count.
+           add il-qty             to ws-sum-total-qty.
+           add ws-calc-ext-price  to ws-sum-total-ext-price.
+           add ws-calc-discount   to ws-sum-total-discount.
+           add ws-calc-net-price  to ws-sum-total-net-price.
+      *
+       800-write-exception.
+      *
+      *route the bad record to the exception listing and count it
+      *
+           move spaces to exception-line.
+           move il-item-number    to el-item-number.
+           move il-product-class  to el-product-class.
+           move il-desc           to el-desc.
+           move il-qty            to el-qty.
+           move il-price-per-unit to el-price-per-unit.
+           move ws-reject-reason  to el-reason.
+      *
+           write exception-line.
+      *
+           add 1 to ws-sum-reject-count.
+      *
+       850-write-checkpoint.
+      *
+      *rewrite the checkpoint marker with the current position and a
+      *snapshot of every running total so a restart after an abend
+      *resumes both the file position and the report totals from here
+      *
+           move ws-checkpoint-count   to ckp-position.
+           move ws-sum-record-count   to ckp-record-count.
+           move ws-sum-reject-count   to ckp-reject-count.
+           move ws-sum-total-qty      to ckp-total-qty.
+           move ws-sum-total-ext-price to ckp-total-ext-price.
+           move ws-sum-total-discount to ckp-total-discount.
+           move ws-sum-total-net-price to ckp-total-net-price.
+           move ws-da-a-discount      to ckp-da-a-discount.
+           move ws-da-a-ext-price     to ckp-da-a-ext-price.
+           move ws-da-b-discount      to ckp-da-b-discount.
+           move ws-da-b-ext-price     to ckp-da-b-ext-price.
+           move ws-da-d-discount      to ckp-da-d-discount.
+           move ws-da-d-ext-price     to ckp-da-d-ext-price.
+           move ws-da-f-discount      to ckp-da-f-discount.
+           move ws-da-f-ext-price     to ckp-da-f-ext-price.
+      *
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+      *
+       860-clear-checkpoint.
+      *
+      *the run completed cleanly - reset the marker to zero so the
+      *next run does not skip records that were never abended past
+      *
+           move zero to checkpoint-line.
+      *
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+      *
+       900-write-summary.
+      *
+      *print the control-total trailer for the run
+      *
+           write output-line from ws-summary-heading
+               before advancing 3 lines.
+           write output-line from ws-summary
+               before advancing 2 lines.
       *
-           read input-file
+       950-write-discount-analysis.
+      *
+      *print the per-class discount subtotals
+      *
+           write output-line from ws-da-heading
+               before advancing 3 lines.
+      *
+           move ws-class-A          to ws-da-class.
+           move ws-da-a-discount    to ws-da-discount.
+           move ws-da-a-ext-price   to ws-da-ext-price.
+           write output-line from ws-discount-analysis
+               before advancing 2 lines.
+      *
+           move ws-class-B          to ws-da-class.
+           move ws-da-b-discount    to ws-da-discount.
+           move ws-da-b-ext-price   to ws-da-ext-price.
+           write output-line from ws-discount-analysis
+               before advancing 2 lines.
+      *
+           move ws-class-D          to ws-da-class.
+           move ws-da-d-discount    to ws-da-discount.
+           move ws-da-d-ext-price   to ws-da-ext-price.
+           write output-line from ws-discount-analysis
+               before advancing 2 lines.
+      *
+           move ws-class-F          to ws-da-class.
+           move ws-da-f-discount    to ws-da-discount.
+           move ws-da-f-ext-price   to ws-da-ext-price.
+           write output-line from ws-discount-analysis
+               before advancing 2 lines.
+      *
+       970-sort-top-items.
+      *
+      *sort the work file written during 200-calc-and-write-detail
+      *by product class, descending extended price within class, for
+      *the top-items-by-class report section
+      *
+           sort sort-topitems-file
+               on ascending key ts-product-class
+               on descending key ts-ext-price
+               using topitems-file
+               giving sorted-topitems-file.
+      *
+       990-write-top-items.
+      *
+      *walk the sorted work file and print one detail line per item,
+      *breaking on a change of product class to print a subtotal
+      *
+           write output-line from ws-top-items-heading
+               before advancing 3 lines.
+      *
+           move zero to ws-ti-sub-ext-price.
+           move spaces to ws-ti-current-class.
+           move "n" to ws-ti-eof-flag.
+      *
+           open input sorted-topitems-file.
+      *
+           read sorted-topitems-file
                at end
-                   move ws-eof-yes to ws-eof-flag.
+                   move ws-eof-yes to ws-ti-eof-flag.
+      *
+           if ws-ti-eof-flag not = ws-eof-yes
+               move so-product-class to ws-ti-current-class
+           end-if.
+      *
+           perform 995-process-top-item-record
+               until ws-ti-eof-flag = ws-eof-yes.
+      *
+           if ws-ti-current-class not = spaces
+               perform 996-write-class-subtotal
+           end-if.
+      *
+           close sorted-topitems-file.
+      *
+       995-process-top-item-record.
+      *
+      *a change of product class closes out the prior class'
+      *subtotal before this record's own detail line is printed
+      *
+           if so-product-class not = ws-ti-current-class
+               perform 996-write-class-subtotal
+               move so-product-class to ws-ti-current-class
+               move zero to ws-ti-sub-ext-price
+           end-if.
+      *
+           move spaces to output-line.
+           move so-item-number     to ws-item-number.
+           move so-desc            to ws-desc.
+           move so-qty             to ws-qty.
+           move so-price-per-unit  to ws-price-per-unit.
+           move so-ext-price       to ws-ext-price.
+           move so-discount        to ws-discount.
+           move so-net-price       to ws-net-price.
+           move so-product-class   to ws-product-class.
+           move so-trans-percent   to ws-trans-percent of ws-general.
+           move so-trans-charge    to ws--trans-charge.
+      *
+           write output-line from ws-general
+               before advancing 2 lines.
+      *
+           add so-ext-price to ws-ti-sub-ext-price.
+      *
+           read sorted-topitems-file
+               at end
+                   move ws-eof-yes to ws-ti-eof-flag.
+      *
+       996-write-class-subtotal.
+      *
+           move ws-ti-current-class to ws-ti-sub-class.
+           write output-line from ws-top-items-subtotal
+               before advancing 2 lines.
       *
-       end program A2_ItemList.
\ No newline at end of file
+       end program A2_ItemList.
